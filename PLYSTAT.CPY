@@ -0,0 +1,12 @@
+      *---------------------------------------------------------*
+      *  PLYSTAT.CPY
+      *  CUMULATIVE PER-PLAYER STATISTICS MASTER FILE, KEYED BY
+      *  INITIALS, MAINTAINED BY THE NIGHTLY RECONCILIATION JOB.
+      *---------------------------------------------------------*
+       01  PLAYER-STAT-RECORD.
+           05  PSTAT-INITIALS          PIC X(03).
+           05  PSTAT-GAMES-PLAYED      PIC 9(07).
+           05  PSTAT-TOTAL-SCORE       PIC 9(09).
+           05  PSTAT-HIGH-SCORE        PIC 9(07).
+           05  PSTAT-LAST-DATE         PIC 9(08).
+           05  PSTAT-FLAGGED-COUNT     PIC 9(05).
