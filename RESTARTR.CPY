@@ -0,0 +1,17 @@
+      *---------------------------------------------------------*
+      *  RESTARTR.CPY
+      *  SINGLE-RECORD CHECKPOINT OF AN IN-PROGRESS SESSION,
+      *  REWRITTEN EVERY N GAMELOOP ITERATIONS SO A KILLED
+      *  SESSION CAN BE RESUMED INSTEAD OF LOST.
+      *---------------------------------------------------------*
+       01  RESTART-RECORD.
+           05  RESTART-SCORE           PIC 9(07).
+           05  RESTART-ELAPSED-KEYS    PIC 9(09).
+           05  RESTART-PLAYER-ROW      PIC 9(04).
+           05  RESTART-PLAYER-COL      PIC 9(04).
+           05  RESTART-MODE            PIC X(01).
+           05  RESTART-PLAYER-COUNT    PIC 9(01).
+           05  RESTART-SCORE2          PIC 9(07).
+           05  RESTART-PLAYER2-ROW     PIC 9(04).
+           05  RESTART-PLAYER2-COL     PIC 9(04).
+           05  RESTART-SESSION-START   PIC 9(08).
