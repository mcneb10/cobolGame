@@ -0,0 +1,10 @@
+      *---------------------------------------------------------*
+      *  KEYMAPRC.CPY
+      *  ONE RECORD PER CONTROL BINDING IN THE KEYMAP CONTROL
+      *  FILE.  KEYMAP-FUNCTION NAMES A GAME FUNCTION (QUIT,
+      *  PAUSE, UP, DOWN, LEFT, RIGHT, ...) AND KEYMAP-KEYCODE IS
+      *  THE GETCH KEY CODE THAT TRIGGERS IT.
+      *---------------------------------------------------------*
+       01  KEYMAP-RECORD.
+           05  KEYMAP-FUNCTION         PIC X(10).
+           05  KEYMAP-KEYCODE          PIC 9(08).
