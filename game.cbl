@@ -1,17 +1,1047 @@
-       IDENTIFICATION DIVISION.
-      * Cobol game
-       PROGRAM-ID. cobolgame.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 WS-GAMEOVER PIC X VALUE 'N'.
-       01 WS-KEY PIC 9(8) USAGE IS COMP.
-       PROCEDURE DIVISION.
-       CALL "initscr".
-       CALL "timeout" USING 0.
-       PERFORM GAMELOOP UNTIL WS-GAMEOVER IS EQUAL TO 'Y'.
-       CALL "endwin".
-       STOP RUN.
-       GAMELOOP.
-       	CALL "getch" RETURNING WS-KEY.
-        IF WS-KEY IS EQUAL TO 27 THEN MOVE 'Y' TO  WS-GAMEOVER.
-
+000100*-------------------------------------------------------------
+000110* COBOLGAME
+000120* SINGLE-PLAYER / HEAD-TO-HEAD ARCADE CABINET GAME DRIVER.
+000130*-------------------------------------------------------------
+000140 IDENTIFICATION DIVISION.
+000150 PROGRAM-ID. cobolgame.
+000160 AUTHOR. D HENDERSON.
+000170 INSTALLATION. ARCADE SYSTEMS GROUP.
+000180 DATE-WRITTEN. 2019-04-02.
+000190 DATE-COMPILED.
+000200*-------------------------------------------------------------
+000210* MODIFICATION HISTORY
+000220* DATE       INIT DESCRIPTION
+000230* 2019-04-02 DWH  ORIGINAL KEY-LISTENER SHELL.
+000240* 2026-08-09 DWH  ADD INDEXED SCORES FILE, SESSION HISTORY
+000250*                 FILE AND TOP-10 LEADERBOARD SCREEN.
+000260* 2026-08-09 DWH  ADD ARROW-KEY PLAYER MOVEMENT WITH
+000270*                 SCREEN-EDGE BOUNDARY CHECKING.
+000280* 2026-08-09 DWH  ADD PER-ITERATION AUDITLOG FOR SESSION
+000290*                 REPLAY/DIAGNOSIS.
+000300* 2026-08-09 DWH  READ KEYMAP CONTROL FILE AT STARTUP SO
+000310*                 CONTROLS CAN BE RETARGETED WITHOUT A RECOMPILE.
+000320* 2026-08-09 DWH  ADD PAUSE MENU (RESUME/RESTART/QUIT) SO A
+000330*                 PLAYER CAN STEP AWAY WITHOUT LOSING A SESSION.
+000340* 2026-08-09 DWH  ADD EASY/NORMAL/HARD MODE-SELECT SCREEN;
+000350*                 MODE DRIVES THE POLL RATE AND TAGS SCORES.
+000360* 2026-08-09 DWH  ADD MID-SESSION CHECKPOINT/RESTART FILE SO A
+000370*                 KILLED SESSION CAN BE RESUMED.
+000380* 2026-08-09 DWH  ADD TWO-PLAYER HEAD-TO-HEAD MODE (SPLIT PLAY
+000390*                 AREA, SECOND SCORE, DUAL SCORES/SESSIONS ROWS).
+000400* 2026-08-09 DWH  HANDLE KEY_RESIZE SO A RESIZED TERMINAL
+000410*                 RE-ARMS THE PLAY AREA INSTEAD OF LETTING THE
+000420*                 PLAYER(S) WALK OFF THE NEW WINDOW BOUNDS.
+000430* 2026-08-09 DWH  RE-ARM THE POLL RATE FROM THE MODE IN EFFECT
+000440*                 AFTER A CHECKPOINT RESTORE; REJECT A PLAYER 2
+000450*                 INITIALS ENTRY THAT MATCHES PLAYER 1'S; ONLY
+000460*                 TAG/REWRITE THE HEAD-TO-HEAD OPPONENT FIELDS
+000470*                 WHEN A SESSION ACTUALLY SETS A NEW BEST.
+000480* 2026-08-09 DWH  CHECK FILE STATUS ON THE CHECKPOINT FILE'S
+000490*                 OPEN OUTPUT, LIKE EVERY OTHER OPEN IN THIS
+000500*                 PROGRAM; ROUTE PAUSE-MENU KEYSTROKES THROUGH
+000510*                 THE AUDIT LOG; CAPTURE A SESSION START TIME
+000520*                 FOR THE BATCH JOB'S DURATION SANITY CHECK.
+000530* 2026-08-09 DWH  CLAMP A RESTORED CHECKPOINT'S PLAYER POSITIONS
+000540*                 TO THE CURRENT TERMINAL SIZE; STOP DOUBLE-
+000550*                 LOGGING THE KEY THAT CLOSES THE PAUSE MENU;
+000560*                 ONLY COUNT AN ACTUAL GETCH RETURN TOWARD THE
+000570*                 KEYSTROKE COUNT, NOT AN IDLE POLL TIMEOUT.
+000580*-------------------------------------------------------------
+000590 
+000600 ENVIRONMENT DIVISION.
+000610 CONFIGURATION SECTION.
+000620 SOURCE-COMPUTER. GENERIC-CABINET.
+000630 OBJECT-COMPUTER. GENERIC-CABINET.
+000640 INPUT-OUTPUT SECTION.
+000650 FILE-CONTROL.
+000660     SELECT SCORES-FILE ASSIGN TO "SCORES"
+000670         ORGANIZATION IS INDEXED
+000680         ACCESS MODE IS DYNAMIC
+000690         RECORD KEY IS SCORE-INITIALS
+000700         FILE STATUS IS WS-SCORES-STATUS.
+000710     SELECT SESSIONS-FILE ASSIGN TO "SESSIONS"
+000720         ORGANIZATION IS LINE SEQUENTIAL
+000730         FILE STATUS IS WS-SESSIONS-STATUS.
+000740     SELECT AUDITLOG-FILE ASSIGN TO "AUDITLOG"
+000750         ORGANIZATION IS LINE SEQUENTIAL
+000760         FILE STATUS IS WS-AUDITLOG-STATUS.
+000770     SELECT KEYMAP-FILE ASSIGN TO "KEYMAP"
+000780         ORGANIZATION IS LINE SEQUENTIAL
+000790         FILE STATUS IS WS-KEYMAP-STATUS.
+000800     SELECT RESTART-FILE ASSIGN TO "RESTART"
+000810         ORGANIZATION IS LINE SEQUENTIAL
+000820         FILE STATUS IS WS-RESTART-STATUS.
+000830 
+000840 DATA DIVISION.
+000850 FILE SECTION.
+000860* SCORES-FILE - BEST SESSION RESULT PER PLAYER, KEYED BY
+000870* INITIALS.  LAYOUT IS SHARED WITH THE NIGHTLY RECONCILIATION
+000880* JOB VIA SCOREREC.CPY.
+000890 FD  SCORES-FILE.
+000900     COPY SCOREREC.
+000910* SESSIONS-FILE - ONE RECORD PER COMPLETED SESSION, APPENDED
+000920* AT GAME-OVER TIME.  READ BY THE NIGHTLY RECONCILIATION JOB.
+000930 FD  SESSIONS-FILE.
+000940     COPY SESSNREC.
+000950* AUDITLOG-FILE - ONE LINE PER GAMELOOP ITERATION (TIMESTAMP,
+000960* RAW KEY, GAME-OVER STATE) FOR POST-SESSION REPLAY.
+000970 FD  AUDITLOG-FILE.
+000980     COPY AUDITREC.
+000990* KEYMAP-FILE - CONTROL FILE MAPPING GAME FUNCTIONS (QUIT,
+001000* PAUSE, UP, DOWN, LEFT, RIGHT) TO GETCH KEY CODES, READ ONCE
+001010* AT STARTUP SO SHOP STAFF CAN RETARGET CONTROLS WITHOUT A
+001020* RECOMPILE.
+001030 FD  KEYMAP-FILE.
+001040     COPY KEYMAPRC.
+001050* RESTART-FILE - SINGLE-RECORD CHECKPOINT, REWRITTEN EVERY N
+001060* ITERATIONS, CHECKED AT STARTUP SO A KILLED SESSION RESUMES.
+001070 FD  RESTART-FILE.
+001080     COPY RESTARTR.
+001090 
+001100 WORKING-STORAGE SECTION.
+001110*-------------------------------------------------------------
+001120* GAME STATE
+001130*-------------------------------------------------------------
+001140 01  WS-GAMEOVER             PIC X(01)     VALUE 'N'.
+001150 01  WS-KEY                  PIC S9(08)    USAGE COMP.
+001160 01  WS-GETCH-NO-KEY         PIC S9(08)    USAGE COMP VALUE -1.
+001170 01  WS-SCORE                PIC 9(07)     USAGE COMP VALUE ZERO.
+001180 01  WS-ELAPSED-KEYS         PIC 9(09)     USAGE COMP VALUE ZERO.
+001190 01  WS-INITIALS             PIC X(03)     VALUE SPACES.
+001200 01  WS-MAX-ROW               PIC 9(04)    USAGE COMP.
+001210 01  WS-MAX-COL               PIC 9(04)    USAGE COMP.
+001220 01  WS-PLAYER-ROW            PIC 9(04)    USAGE COMP.
+001230 01  WS-PLAYER-COL            PIC 9(04)    USAGE COMP.
+001240 01  WS-PLAYER-SYMBOL         PIC 9(08)    USAGE COMP VALUE 64.
+001250*-------------------------------------------------------------
+001260* TWO-PLAYER HEAD-TO-HEAD STATE - PLAYER 2 GETS ITS OWN SCORE,
+001270* POSITION AND SYMBOL AND IS CONFINED TO THE RIGHT HALF OF THE
+001280* PLAY AREA (SEE 1400-SET-PLAYER-POSITIONS) WHEN ACTIVE
+001290*-------------------------------------------------------------
+001300 01  WS-PLAYER-COUNT         PIC 9(01)     VALUE 1.
+001310     88  WS-TWO-PLAYER-MODE                VALUE 2.
+001320 01  WS-PCOUNT-KEY           PIC 9(08)     USAGE COMP.
+001330 01  WS-PCOUNT-CHOSEN-SW     PIC X(01)     VALUE 'N'.
+001340     88  WS-PCOUNT-CHOSEN                  VALUE 'Y'.
+001350 01  WS-PCOUNT-MENU-TEXT     PIC X(40)
+001360     VALUE "1=ONE PLAYER  2=TWO PLAYER".
+001370 01  WS-SPLIT-COL            PIC 9(04)     USAGE COMP.
+001380 01  WS-SCORE2               PIC 9(07)     USAGE COMP VALUE ZERO.
+001390 01  WS-INITIALS2            PIC X(03)     VALUE SPACES.
+001400 01  WS-PLAYER2-ROW          PIC 9(04)     USAGE COMP.
+001410 01  WS-PLAYER2-COL          PIC 9(04)     USAGE COMP.
+001420 01  WS-PLAYER2-SYMBOL       PIC 9(08)     USAGE COMP VALUE 35.
+001430*-------------------------------------------------------------
+001440* KEY BINDINGS - DEFAULTED HERE, OVERRIDDEN BY THE KEYMAP
+001450* CONTROL FILE (SEE 1200-LOAD-KEYMAP) WHEN IT IS PRESENT
+001460*-------------------------------------------------------------
+001470 01  WS-KEYMAP-QUIT          PIC 9(08)     USAGE COMP VALUE 27.
+001480 01  WS-KEYMAP-PAUSE         PIC 9(08)     USAGE COMP VALUE 0.
+001490 01  WS-KEYMAP-UP            PIC 9(08)     USAGE COMP VALUE 259.
+001500 01  WS-KEYMAP-DOWN          PIC 9(08)     USAGE COMP VALUE 258.
+001510 01  WS-KEYMAP-LEFT          PIC 9(08)     USAGE COMP VALUE 260.
+001520 01  WS-KEYMAP-RIGHT         PIC 9(08)     USAGE COMP VALUE 261.
+001530 01  WS-KEYMAP-P2-UP         PIC 9(08)     USAGE COMP VALUE 119.
+001540 01  WS-KEYMAP-P2-DOWN       PIC 9(08)     USAGE COMP VALUE 115.
+001550 01  WS-KEYMAP-P2-LEFT       PIC 9(08)     USAGE COMP VALUE 97.
+001560 01  WS-KEYMAP-P2-RIGHT      PIC 9(08)     USAGE COMP VALUE 100.
+001570 01  WS-KEYMAP-STATUS        PIC X(02)     VALUE '00'.
+001580 01  WS-KEYMAP-EOF-SW        PIC X(01)     VALUE 'N'.
+001590     88  WS-KEYMAP-EOF                     VALUE 'Y'.
+001600*-------------------------------------------------------------
+001610* PAUSE MENU
+001620*-------------------------------------------------------------
+001630 01  WS-POLL-TIMEOUT         PIC 9(05)     USAGE COMP VALUE 0.
+001640 01  WS-PAUSE-KEY            PIC 9(08)     USAGE COMP.
+001650 01  WS-PAUSE-DONE-SW        PIC X(01)     VALUE 'N'.
+001660     88  WS-PAUSE-DONE                     VALUE 'Y'.
+001670 01  WS-SKIP-AUDIT-SW        PIC X(01)     VALUE 'N'.
+001680     88  WS-SKIP-AUDIT                     VALUE 'Y'.
+001690 01  WS-PAUSE-MENU-TEXT      PIC X(40)
+001700     VALUE "R=RESUME  T=RESTART  Q=QUIT".
+001710*-------------------------------------------------------------
+001720* DIFFICULTY MODE
+001730*-------------------------------------------------------------
+001740 01  WS-MODE-CODE            PIC X(01)     VALUE 'N'.
+001750     88  WS-MODE-EASY                      VALUE 'E'.
+001760     88  WS-MODE-NORMAL                    VALUE 'N'.
+001770     88  WS-MODE-HARD                      VALUE 'H'.
+001780 01  WS-MODE-KEY             PIC 9(08)     USAGE COMP.
+001790 01  WS-MODE-CHOSEN-SW       PIC X(01)     VALUE 'N'.
+001800     88  WS-MODE-CHOSEN                    VALUE 'Y'.
+001810 01  WS-MODE-MENU-TEXT       PIC X(40)
+001820     VALUE "E=EASY  N=NORMAL  H=HARD".
+001830*-------------------------------------------------------------
+001840* CHECKPOINT / RESTART
+001850*-------------------------------------------------------------
+001860 01  WS-RESTART-STATUS       PIC X(02)     VALUE '00'.
+001870 01  WS-CHECKPOINT-INTERVAL  PIC 9(05)     USAGE COMP VALUE 25.
+001880 01  WS-CHECKPOINT-COUNTER   PIC 9(05)     USAGE COMP VALUE 0.
+001890*-------------------------------------------------------------
+001900* FILE STATUS AND WORK FIELDS
+001910*-------------------------------------------------------------
+001920 01  WS-SCORES-STATUS        PIC X(02)     VALUE '00'.
+001930 01  WS-SESSIONS-STATUS      PIC X(02)     VALUE '00'.
+001940 01  WS-AUDITLOG-STATUS      PIC X(02)     VALUE '00'.
+001950 01  WS-AUDIT-DATE           PIC 9(08)     VALUE ZERO.
+001960 01  WS-AUDIT-TIME           PIC 9(08)     VALUE ZERO.
+001970 01  WS-AUDIT-KEY-DISP       PIC ZZZZZZZ9.
+001980 01  WS-SCORES-EOF-SW        PIC X(01)     VALUE 'N'.
+001990     88  WS-SCORES-EOF                     VALUE 'Y'.
+002000 01  WS-CURRENT-DATE-YMD     PIC 9(08)     VALUE ZERO.
+002010 01  WS-CURRENT-TIME-HMS     PIC 9(08)     VALUE ZERO.
+002020 01  WS-SESSION-START-TIME   PIC 9(08)     VALUE ZERO.
+002030 01  WS-INITIALS-IDX         PIC 9(05)     USAGE COMP.
+002040 01  WS-INITIALS-CHAR        PIC 9(08)     USAGE COMP.
+002050*-------------------------------------------------------------
+002060* TOP-10 LEADERBOARD WORK TABLE
+002070*-------------------------------------------------------------
+002080 01  WS-LEADER-COUNT         PIC 9(05)     USAGE COMP VALUE ZERO.
+002090 01  WS-LDR-I                PIC 9(05)     USAGE COMP.
+002100 01  WS-LDR-J                PIC 9(05)     USAGE COMP.
+002110 01  WS-LDR-LIMIT            PIC 9(05)     USAGE COMP.
+002120 01  WS-LDR-TEMP-INITIALS    PIC X(03).
+002130 01  WS-LDR-TEMP-SCORE       PIC 9(07).
+002140 01  WS-LDR-TEMP-MODE        PIC X(01).
+002150 01  WS-LDR-LINE             PIC X(40).
+002160 01  WS-LDR-RANK-DISP        PIC Z9.
+002170 01  WS-LDR-SCORE-DISP       PIC ZZZZZZ9.
+002180 01  WS-LEADER-TABLE.
+002190     05  WS-LEADER-ENTRY OCCURS 200 TIMES.
+002200         10  WS-LDR-INITIALS      PIC X(03).
+002210         10  WS-LDR-SCORE         PIC 9(07).
+002220         10  WS-LDR-MODE          PIC X(01).
+002230 
+002240 PROCEDURE DIVISION.
+002250*===============================================================
+002260* 0000-MAINLINE - PROGRAM ENTRY POINT
+002270*===============================================================
+002280 0000-MAINLINE.
+002290     CALL "initscr".
+002300     PERFORM 1100-SELECT-MODE THRU 1100-EXIT.
+002310     PERFORM 1150-SELECT-PLAYER-COUNT THRU 1150-EXIT.
+002320     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+002330     CALL "timeout" USING WS-POLL-TIMEOUT.
+002340     PERFORM GAMELOOP UNTIL WS-GAMEOVER IS EQUAL TO 'Y'.
+002350     PERFORM 6000-END-SESSION THRU 6000-EXIT.
+002360     PERFORM 7000-SHOW-LEADERBOARD THRU 7000-EXIT.
+002370     CALL "endwin".
+002380     STOP RUN.
+002390 
+002400*===============================================================
+002410* 1000-INITIALIZE - OPEN THE SCORES FILE, CREATING IT ON THE
+002420* CABINET'S FIRST RUN IF IT DOES NOT YET EXIST, AND PLACE THE
+002430* PLAYER SYMBOL IN THE MIDDLE OF THE PLAY AREA
+002440*===============================================================
+002450 1000-INITIALIZE.
+002460     PERFORM 1200-LOAD-KEYMAP THRU 1200-EXIT.
+002470     CALL "keypad" USING 1.
+002480     CALL "getmaxyx" USING WS-MAX-ROW, WS-MAX-COL.
+002490     COMPUTE WS-SPLIT-COL = WS-MAX-COL / 2.
+002500     PERFORM 1400-SET-PLAYER-POSITIONS THRU 1400-EXIT.
+002510     ACCEPT WS-SESSION-START-TIME FROM TIME.
+002520     PERFORM 1300-CHECK-FOR-RESTART THRU 1300-EXIT.
+002530     PERFORM 2960-CLAMP-PLAYERS THRU 2960-EXIT.
+002540     PERFORM 1120-SET-POLL-TIMEOUT THRU 1120-EXIT.
+002550     OPEN I-O SCORES-FILE.
+002560     IF WS-SCORES-STATUS NOT EQUAL "00"
+002570         OPEN OUTPUT SCORES-FILE
+002580         CLOSE SCORES-FILE
+002590         OPEN I-O SCORES-FILE
+002600     END-IF.
+002610     OPEN EXTEND AUDITLOG-FILE.
+002620     IF WS-AUDITLOG-STATUS NOT EQUAL "00"
+002630         OPEN OUTPUT AUDITLOG-FILE
+002640     END-IF.
+002650     PERFORM 2900-REDRAW-PLAYER THRU 2900-EXIT.
+002660 1000-EXIT.
+002670     EXIT.
+002680 
+002690*---------------------------------------------------------------
+002700* 1200-LOAD-KEYMAP - READ THE KEYMAP CONTROL FILE, IF ONE IS
+002710* PRESENT, AND OVERRIDE THE DEFAULT KEY BINDINGS WITH IT
+002720*---------------------------------------------------------------
+002730 1200-LOAD-KEYMAP.
+002740     OPEN INPUT KEYMAP-FILE.
+002750     IF WS-KEYMAP-STATUS EQUAL "00"
+002760         MOVE 'N' TO WS-KEYMAP-EOF-SW
+002770         PERFORM 1210-READ-ONE-BINDING THRU 1210-EXIT
+002780             UNTIL WS-KEYMAP-EOF
+002790         CLOSE KEYMAP-FILE
+002800     END-IF.
+002810 1200-EXIT.
+002820     EXIT.
+002830 
+002840 1210-READ-ONE-BINDING.
+002850     READ KEYMAP-FILE
+002860         AT END
+002870             MOVE 'Y' TO WS-KEYMAP-EOF-SW
+002880         NOT AT END
+002890             PERFORM 1220-APPLY-BINDING THRU 1220-EXIT
+002900     END-READ.
+002910 1210-EXIT.
+002920     EXIT.
+002930 
+002940 1220-APPLY-BINDING.
+002950     EVALUATE KEYMAP-FUNCTION
+002960         WHEN "QUIT"
+002970             MOVE KEYMAP-KEYCODE TO WS-KEYMAP-QUIT
+002980         WHEN "PAUSE"
+002990             MOVE KEYMAP-KEYCODE TO WS-KEYMAP-PAUSE
+003000         WHEN "UP"
+003010             MOVE KEYMAP-KEYCODE TO WS-KEYMAP-UP
+003020         WHEN "DOWN"
+003030             MOVE KEYMAP-KEYCODE TO WS-KEYMAP-DOWN
+003040         WHEN "LEFT"
+003050             MOVE KEYMAP-KEYCODE TO WS-KEYMAP-LEFT
+003060         WHEN "RIGHT"
+003070             MOVE KEYMAP-KEYCODE TO WS-KEYMAP-RIGHT
+003080         WHEN "P2UP"
+003090             MOVE KEYMAP-KEYCODE TO WS-KEYMAP-P2-UP
+003100         WHEN "P2DOWN"
+003110             MOVE KEYMAP-KEYCODE TO WS-KEYMAP-P2-DOWN
+003120         WHEN "P2LEFT"
+003130             MOVE KEYMAP-KEYCODE TO WS-KEYMAP-P2-LEFT
+003140         WHEN "P2RIGHT"
+003150             MOVE KEYMAP-KEYCODE TO WS-KEYMAP-P2-RIGHT
+003160         WHEN OTHER
+003170             CONTINUE
+003180     END-EVALUATE.
+003190 1220-EXIT.
+003200     EXIT.
+003210 
+003220*---------------------------------------------------------------
+003230* 1100-SELECT-MODE - EASY/NORMAL/HARD SCREEN SHOWN RIGHT AFTER
+003240* INITSCR.  THE CHOSEN MODE SETS THE GETCH POLL RATE AND IS
+003250* CARRIED ON THE SCORE RECORD WRITTEN AT GAME OVER.
+003260*---------------------------------------------------------------
+003270 1100-SELECT-MODE.
+003280     MOVE 'N' TO WS-MODE-CODE.
+003290     MOVE 'N' TO WS-MODE-CHOSEN-SW.
+003300     CALL "clear".
+003310     CALL "move" USING 0, 0.
+003320     CALL "addstr" USING WS-MODE-MENU-TEXT.
+003330     CALL "refresh".
+003340     PERFORM 1110-READ-MODE-CHOICE THRU 1110-EXIT
+003350         UNTIL WS-MODE-CHOSEN.
+003360     PERFORM 1120-SET-POLL-TIMEOUT THRU 1120-EXIT.
+003370 1100-EXIT.
+003380     EXIT.
+003390 
+003400 1110-READ-MODE-CHOICE.
+003410     CALL "getch" RETURNING WS-MODE-KEY.
+003420     EVALUATE WS-MODE-KEY
+003430         WHEN 101
+003440             MOVE 'E' TO WS-MODE-CODE
+003450             MOVE 'Y' TO WS-MODE-CHOSEN-SW
+003460         WHEN 110
+003470             MOVE 'N' TO WS-MODE-CODE
+003480             MOVE 'Y' TO WS-MODE-CHOSEN-SW
+003490         WHEN 104
+003500             MOVE 'H' TO WS-MODE-CODE
+003510             MOVE 'Y' TO WS-MODE-CHOSEN-SW
+003520         WHEN OTHER
+003530             CONTINUE
+003540     END-EVALUATE.
+003550 1110-EXIT.
+003560     EXIT.
+003570 
+003580*---------------------------------------------------------------
+003590* 1120-SET-POLL-TIMEOUT - SET WS-POLL-TIMEOUT FROM WS-MODE-CODE.
+003600* CALLED BOTH RIGHT AFTER THE MODE IS CHOSEN AND AGAIN AFTER A
+003610* CHECKPOINT RESTORE, SINCE A RESTORED CHECKPOINT CAN OVERWRITE
+003620* WS-MODE-CODE WITH THE INTERRUPTED SESSION'S MODE
+003630*---------------------------------------------------------------
+003640 1120-SET-POLL-TIMEOUT.
+003650     EVALUATE TRUE
+003660         WHEN WS-MODE-EASY
+003670             COMPUTE WS-POLL-TIMEOUT = 150
+003680         WHEN WS-MODE-NORMAL
+003690             COMPUTE WS-POLL-TIMEOUT = 75
+003700         WHEN WS-MODE-HARD
+003710             COMPUTE WS-POLL-TIMEOUT = 30
+003720     END-EVALUATE.
+003730 1120-EXIT.
+003740     EXIT.
+003750 
+003760*---------------------------------------------------------------
+003770* 1150-SELECT-PLAYER-COUNT - ONE OR TWO PLAYER SCREEN SHOWN
+003780* RIGHT AFTER THE DIFFICULTY SELECTION AND BEFORE THE GETCH
+003790* POLL RATE IS ARMED
+003800*---------------------------------------------------------------
+003810 1150-SELECT-PLAYER-COUNT.
+003820     MOVE 1   TO WS-PLAYER-COUNT.
+003830     MOVE 'N' TO WS-PCOUNT-CHOSEN-SW.
+003840     CALL "clear".
+003850     CALL "move" USING 0, 0.
+003860     CALL "addstr" USING WS-PCOUNT-MENU-TEXT.
+003870     CALL "refresh".
+003880     PERFORM 1160-READ-PCOUNT-CHOICE THRU 1160-EXIT
+003890         UNTIL WS-PCOUNT-CHOSEN.
+003900 1150-EXIT.
+003910     EXIT.
+003920 
+003930 1160-READ-PCOUNT-CHOICE.
+003940     CALL "getch" RETURNING WS-PCOUNT-KEY.
+003950     EVALUATE WS-PCOUNT-KEY
+003960         WHEN 49
+003970             MOVE 1   TO WS-PLAYER-COUNT
+003980             MOVE 'Y' TO WS-PCOUNT-CHOSEN-SW
+003990         WHEN 50
+004000             MOVE 2   TO WS-PLAYER-COUNT
+004010             MOVE 'Y' TO WS-PCOUNT-CHOSEN-SW
+004020         WHEN OTHER
+004030             CONTINUE
+004040     END-EVALUATE.
+004050 1160-EXIT.
+004060     EXIT.
+004070 
+004080*---------------------------------------------------------------
+004090* 1400-SET-PLAYER-POSITIONS - PLACE PLAYER 1 (AND, IN TWO-
+004100* PLAYER MODE, PLAYER 2) IN THE MIDDLE OF ITS HALF OF THE PLAY
+004110* AREA.  THE TWO HALVES MEET AT WS-SPLIT-COL.
+004120*---------------------------------------------------------------
+004130 1400-SET-PLAYER-POSITIONS.
+004140     IF WS-TWO-PLAYER-MODE
+004150         COMPUTE WS-PLAYER-ROW  = WS-MAX-ROW / 2
+004160         COMPUTE WS-PLAYER-COL  = WS-SPLIT-COL / 2
+004170         COMPUTE WS-PLAYER2-ROW = WS-MAX-ROW / 2
+004180         COMPUTE WS-PLAYER2-COL =
+004190             WS-SPLIT-COL + ((WS-MAX-COL - WS-SPLIT-COL) / 2)
+004200     ELSE
+004210         COMPUTE WS-PLAYER-ROW = WS-MAX-ROW / 2
+004220         COMPUTE WS-PLAYER-COL = WS-MAX-COL / 2
+004230     END-IF.
+004240 1400-EXIT.
+004250     EXIT.
+004260 
+004270*---------------------------------------------------------------
+004280* 1300-CHECK-FOR-RESTART - IF A CHECKPOINT FROM A KILLED
+004290* SESSION EXISTS, RESUME FROM IT INSTEAD OF STARTING FRESH
+004300*---------------------------------------------------------------
+004310 1300-CHECK-FOR-RESTART.
+004320     OPEN INPUT RESTART-FILE.
+004330     IF WS-RESTART-STATUS EQUAL "00"
+004340         READ RESTART-FILE
+004350             AT END
+004360                 CONTINUE
+004370             NOT AT END
+004380                 PERFORM 1310-APPLY-RESTART THRU 1310-EXIT
+004390         END-READ
+004400         CLOSE RESTART-FILE
+004410     END-IF.
+004420 1300-EXIT.
+004430     EXIT.
+004440 
+004450 1310-APPLY-RESTART.
+004460     MOVE RESTART-SCORE        TO WS-SCORE.
+004470     MOVE RESTART-ELAPSED-KEYS TO WS-ELAPSED-KEYS.
+004480     MOVE RESTART-PLAYER-ROW   TO WS-PLAYER-ROW.
+004490     MOVE RESTART-PLAYER-COL   TO WS-PLAYER-COL.
+004500     MOVE RESTART-MODE         TO WS-MODE-CODE.
+004510     MOVE RESTART-PLAYER-COUNT TO WS-PLAYER-COUNT.
+004520     MOVE RESTART-SCORE2       TO WS-SCORE2.
+004530     MOVE RESTART-PLAYER2-ROW  TO WS-PLAYER2-ROW.
+004540     MOVE RESTART-PLAYER2-COL  TO WS-PLAYER2-COL.
+004550     MOVE RESTART-SESSION-START TO WS-SESSION-START-TIME.
+004560 1310-EXIT.
+004570     EXIT.
+004580 
+004590*===============================================================
+004600* GAMELOOP - ONE INPUT CYCLE.  ESC ENDS THE SESSION; THE ARROW
+004610* KEYS MOVE THE PLAYER SYMBOL AROUND THE PLAY AREA.  KEY CODE
+004620* 410 IS NCURSES' KEY_RESIZE, DELIVERED BY GETCH WHEN THE
+004630* TERMINAL WINDOW CHANGES SIZE MID-SESSION.
+004640*===============================================================
+004650 GAMELOOP.
+004660     CALL "getch" RETURNING WS-KEY.
+004670     IF WS-KEY NOT EQUAL WS-GETCH-NO-KEY
+004680         ADD 1 TO WS-ELAPSED-KEYS
+004690     END-IF.
+004700     MOVE 'N' TO WS-SKIP-AUDIT-SW.
+004710     EVALUATE WS-KEY
+004720         WHEN WS-KEYMAP-QUIT
+004730             MOVE 'Y' TO WS-GAMEOVER
+004740         WHEN WS-KEYMAP-UP
+004750             PERFORM 2100-MOVE-UP THRU 2100-EXIT
+004760         WHEN WS-KEYMAP-DOWN
+004770             PERFORM 2200-MOVE-DOWN THRU 2200-EXIT
+004780         WHEN WS-KEYMAP-LEFT
+004790             PERFORM 2300-MOVE-LEFT THRU 2300-EXIT
+004800         WHEN WS-KEYMAP-RIGHT
+004810             PERFORM 2400-MOVE-RIGHT THRU 2400-EXIT
+004820         WHEN WS-KEYMAP-PAUSE
+004830             PERFORM 3000-PAUSE-MENU THRU 3000-EXIT
+004840             MOVE 'Y' TO WS-SKIP-AUDIT-SW
+004850         WHEN WS-KEYMAP-P2-UP
+004860             PERFORM 2500-MOVE-P2-UP THRU 2500-EXIT
+004870         WHEN WS-KEYMAP-P2-DOWN
+004880             PERFORM 2600-MOVE-P2-DOWN THRU 2600-EXIT
+004890         WHEN WS-KEYMAP-P2-LEFT
+004900             PERFORM 2700-MOVE-P2-LEFT THRU 2700-EXIT
+004910         WHEN WS-KEYMAP-P2-RIGHT
+004920             PERFORM 2800-MOVE-P2-RIGHT THRU 2800-EXIT
+004930         WHEN 410
+004940             PERFORM 2950-HANDLE-RESIZE THRU 2950-EXIT
+004950         WHEN OTHER
+004960             CONTINUE
+004970     END-EVALUATE.
+004980     IF WS-GAMEOVER NOT EQUAL 'Y'
+004990         PERFORM 2900-REDRAW-PLAYER THRU 2900-EXIT
+005000     END-IF.
+005010     IF NOT WS-SKIP-AUDIT
+005020         PERFORM 5000-LOG-AUDIT-LINE THRU 5000-EXIT
+005030     END-IF.
+005040     PERFORM 4000-CHECKPOINT-IF-DUE THRU 4000-EXIT.
+005050 
+005060*---------------------------------------------------------------
+005070* 5000-LOG-AUDIT-LINE - APPEND TIMESTAMP, RAW KEY AND GAME-OVER
+005080* STATE FOR THIS ITERATION TO THE AUDITLOG FILE
+005090*---------------------------------------------------------------
+005100 5000-LOG-AUDIT-LINE.
+005110     ACCEPT WS-AUDIT-DATE FROM DATE YYYYMMDD.
+005120     ACCEPT WS-AUDIT-TIME FROM TIME.
+005130     MOVE WS-KEY TO WS-AUDIT-KEY-DISP.
+005140     STRING WS-AUDIT-DATE     DELIMITED BY SIZE
+005150            " "              DELIMITED BY SIZE
+005160            WS-AUDIT-TIME     DELIMITED BY SIZE
+005170            " KEY="          DELIMITED BY SIZE
+005180            WS-AUDIT-KEY-DISP DELIMITED BY SIZE
+005190            " GAMEOVER="     DELIMITED BY SIZE
+005200            WS-GAMEOVER       DELIMITED BY SIZE
+005210         INTO AUDIT-RECORD.
+005220     WRITE AUDIT-RECORD.
+005230 5000-EXIT.
+005240     EXIT.
+005250 
+005260*---------------------------------------------------------------
+005270* 2100/2200/2300/2400 - MOVE THE PLAYER ONE CELL, HOLDING IT
+005280* AT THE EDGE OF THE PLAY AREA RATHER THAN LETTING IT WALK OFF
+005290* THE VISIBLE WINDOW.  A MOVE THAT ACTUALLY HAPPENS ADDS TO THE
+005300* SESSION SCORE.
+005310*---------------------------------------------------------------
+005320 2100-MOVE-UP.
+005330     IF WS-PLAYER-ROW > 0
+005340         SUBTRACT 1 FROM WS-PLAYER-ROW
+005350         ADD 10 TO WS-SCORE
+005360     END-IF.
+005370 2100-EXIT.
+005380     EXIT.
+005390 
+005400 2200-MOVE-DOWN.
+005410     IF WS-PLAYER-ROW < WS-MAX-ROW - 1
+005420         ADD 1 TO WS-PLAYER-ROW
+005430         ADD 10 TO WS-SCORE
+005440     END-IF.
+005450 2200-EXIT.
+005460     EXIT.
+005470 
+005480 2300-MOVE-LEFT.
+005490     IF WS-PLAYER-COL > 0
+005500         SUBTRACT 1 FROM WS-PLAYER-COL
+005510         ADD 10 TO WS-SCORE
+005520     END-IF.
+005530 2300-EXIT.
+005540     EXIT.
+005550 
+005560 2400-MOVE-RIGHT.
+005570     IF WS-TWO-PLAYER-MODE
+005580         IF WS-PLAYER-COL < WS-SPLIT-COL - 1
+005590             ADD 1 TO WS-PLAYER-COL
+005600             ADD 10 TO WS-SCORE
+005610         END-IF
+005620     ELSE
+005630         IF WS-PLAYER-COL < WS-MAX-COL - 1
+005640             ADD 1 TO WS-PLAYER-COL
+005650             ADD 10 TO WS-SCORE
+005660         END-IF
+005670     END-IF.
+005680 2400-EXIT.
+005690     EXIT.
+005700 
+005710*---------------------------------------------------------------
+005720* 2500/2600/2700/2800 - MOVE PLAYER 2 ONE CELL.  PLAYER 2 IS
+005730* HELD TO THE RIGHT HALF OF THE PLAY AREA (WS-SPLIT-COL AND
+005740* ABOVE) SO THE TWO PLAYERS CANNOT OVERLAP EACH OTHER'S SIDE.
+005750* THESE ONLY ACT WHEN TWO-PLAYER MODE IS ACTIVE.
+005760*---------------------------------------------------------------
+005770 2500-MOVE-P2-UP.
+005780     IF WS-TWO-PLAYER-MODE AND WS-PLAYER2-ROW > 0
+005790         SUBTRACT 1 FROM WS-PLAYER2-ROW
+005800         ADD 10 TO WS-SCORE2
+005810     END-IF.
+005820 2500-EXIT.
+005830     EXIT.
+005840 
+005850 2600-MOVE-P2-DOWN.
+005860     IF WS-TWO-PLAYER-MODE AND WS-PLAYER2-ROW < WS-MAX-ROW - 1
+005870         ADD 1 TO WS-PLAYER2-ROW
+005880         ADD 10 TO WS-SCORE2
+005890     END-IF.
+005900 2600-EXIT.
+005910     EXIT.
+005920 
+005930 2700-MOVE-P2-LEFT.
+005940     IF WS-TWO-PLAYER-MODE AND WS-PLAYER2-COL > WS-SPLIT-COL
+005950         SUBTRACT 1 FROM WS-PLAYER2-COL
+005960         ADD 10 TO WS-SCORE2
+005970     END-IF.
+005980 2700-EXIT.
+005990     EXIT.
+006000 
+006010 2800-MOVE-P2-RIGHT.
+006020     IF WS-TWO-PLAYER-MODE AND WS-PLAYER2-COL < WS-MAX-COL - 1
+006030         ADD 1 TO WS-PLAYER2-COL
+006040         ADD 10 TO WS-SCORE2
+006050     END-IF.
+006060 2800-EXIT.
+006070     EXIT.
+006080 
+006090*---------------------------------------------------------------
+006100* 2900-REDRAW-PLAYER - PAINT THE PLAYER SYMBOL AT ITS CURRENT
+006110* POSITION AND REFRESH THE WINDOW
+006120*---------------------------------------------------------------
+006130 2900-REDRAW-PLAYER.
+006140     CALL "clear".
+006150     CALL "move" USING WS-PLAYER-ROW, WS-PLAYER-COL.
+006160     CALL "addch" USING WS-PLAYER-SYMBOL.
+006170     IF WS-TWO-PLAYER-MODE
+006180         CALL "move" USING WS-PLAYER2-ROW, WS-PLAYER2-COL
+006190         CALL "addch" USING WS-PLAYER2-SYMBOL
+006200     END-IF.
+006210     CALL "refresh".
+006220 2900-EXIT.
+006230     EXIT.
+006240 
+006250*---------------------------------------------------------------
+006260* 2950-HANDLE-RESIZE - THE TERMINAL WINDOW CHANGED SIZE.  RE-READ
+006270* THE NEW DIMENSIONS, RECOMPUTE THE TWO-PLAYER SPLIT COLUMN, AND
+006280* PULL ANY PLAYER NOW OUTSIDE THE SHRUNKEN WINDOW BACK INSIDE IT.
+006290* THE NEXT ITERATION'S NORMAL REDRAW PAINTS THE RESULT.
+006300*---------------------------------------------------------------
+006310 2950-HANDLE-RESIZE.
+006320     CALL "getmaxyx" USING WS-MAX-ROW, WS-MAX-COL.
+006330     COMPUTE WS-SPLIT-COL = WS-MAX-COL / 2.
+006340     PERFORM 2960-CLAMP-PLAYERS THRU 2960-EXIT.
+006350 2950-EXIT.
+006360     EXIT.
+006370 
+006380 2960-CLAMP-PLAYERS.
+006390     IF WS-PLAYER-ROW > WS-MAX-ROW - 1
+006400         COMPUTE WS-PLAYER-ROW = WS-MAX-ROW - 1
+006410     END-IF.
+006420     IF WS-TWO-PLAYER-MODE
+006430         IF WS-PLAYER-COL > WS-SPLIT-COL - 1
+006440             COMPUTE WS-PLAYER-COL = WS-SPLIT-COL - 1
+006450         END-IF
+006460         IF WS-PLAYER2-ROW > WS-MAX-ROW - 1
+006470             COMPUTE WS-PLAYER2-ROW = WS-MAX-ROW - 1
+006480         END-IF
+006490         IF WS-PLAYER2-COL < WS-SPLIT-COL
+006500             MOVE WS-SPLIT-COL TO WS-PLAYER2-COL
+006510         END-IF
+006520         IF WS-PLAYER2-COL > WS-MAX-COL - 1
+006530             COMPUTE WS-PLAYER2-COL = WS-MAX-COL - 1
+006540         END-IF
+006550     ELSE
+006560         IF WS-PLAYER-COL > WS-MAX-COL - 1
+006570             COMPUTE WS-PLAYER-COL = WS-MAX-COL - 1
+006580         END-IF
+006590     END-IF.
+006600 2960-EXIT.
+006610     EXIT.
+006620 
+006630*---------------------------------------------------------------
+006640* 3000-PAUSE-MENU - FREEZE THE NORMAL INPUT POLLING RATE AND
+006650* OFFER RESUME/RESTART/QUIT UNTIL THE PLAYER PICKS ONE
+006660*---------------------------------------------------------------
+006670 3000-PAUSE-MENU.
+006680     CALL "timeout" USING -1.
+006690     MOVE 'N' TO WS-PAUSE-DONE-SW.
+006700     PERFORM 3100-RUN-PAUSE-MENU THRU 3100-EXIT
+006710         UNTIL WS-PAUSE-DONE.
+006720     CALL "timeout" USING WS-POLL-TIMEOUT.
+006730 3000-EXIT.
+006740     EXIT.
+006750 
+006760 3100-RUN-PAUSE-MENU.
+006770     PERFORM 3110-DRAW-PAUSE-MENU THRU 3110-EXIT.
+006780     CALL "getch" RETURNING WS-PAUSE-KEY.
+006790     EVALUATE WS-PAUSE-KEY
+006800         WHEN 114
+006810             MOVE 'Y' TO WS-PAUSE-DONE-SW
+006820         WHEN 116
+006830             PERFORM 3200-RESTART-SESSION THRU 3200-EXIT
+006840             MOVE 'Y' TO WS-PAUSE-DONE-SW
+006850         WHEN 113
+006860             MOVE 'Y' TO WS-GAMEOVER
+006870             MOVE 'Y' TO WS-PAUSE-DONE-SW
+006880         WHEN OTHER
+006890             CONTINUE
+006900     END-EVALUATE.
+006910     MOVE WS-PAUSE-KEY TO WS-KEY.
+006920     PERFORM 5000-LOG-AUDIT-LINE THRU 5000-EXIT.
+006930 3100-EXIT.
+006940     EXIT.
+006950 
+006960 3110-DRAW-PAUSE-MENU.
+006970     CALL "clear".
+006980     CALL "move" USING 0, 0.
+006990     CALL "addstr" USING WS-PAUSE-MENU-TEXT.
+007000     CALL "refresh".
+007010 3110-EXIT.
+007020     EXIT.
+007030 
+007040*---------------------------------------------------------------
+007050* 3200-RESTART-SESSION - RESET SCORE, KEYSTROKE COUNT AND
+007060* PLAYER POSITION SO THE SESSION BEGINS AGAIN FROM THE PAUSE
+007070* MENU WITHOUT A FULL PROGRAM RESTART
+007080*---------------------------------------------------------------
+007090 3200-RESTART-SESSION.
+007100     MOVE ZERO TO WS-SCORE.
+007110     MOVE ZERO TO WS-SCORE2.
+007120     MOVE ZERO TO WS-ELAPSED-KEYS.
+007130     PERFORM 1400-SET-PLAYER-POSITIONS THRU 1400-EXIT.
+007140     PERFORM 2900-REDRAW-PLAYER THRU 2900-EXIT.
+007150 3200-EXIT.
+007160     EXIT.
+007170 
+007180*---------------------------------------------------------------
+007190* 4000-CHECKPOINT-IF-DUE - EVERY WS-CHECKPOINT-INTERVAL
+007200* ITERATIONS, SAVE A CHECKPOINT OF THE IN-PROGRESS SESSION
+007210*---------------------------------------------------------------
+007220 4000-CHECKPOINT-IF-DUE.
+007230     ADD 1 TO WS-CHECKPOINT-COUNTER.
+007240     IF WS-CHECKPOINT-COUNTER >= WS-CHECKPOINT-INTERVAL
+007250         PERFORM 4100-WRITE-CHECKPOINT THRU 4100-EXIT
+007260         MOVE ZERO TO WS-CHECKPOINT-COUNTER
+007270     END-IF.
+007280 4000-EXIT.
+007290     EXIT.
+007300 
+007310 4100-WRITE-CHECKPOINT.
+007320     OPEN OUTPUT RESTART-FILE.
+007330     IF WS-RESTART-STATUS EQUAL "00"
+007340         MOVE WS-SCORE        TO RESTART-SCORE
+007350         MOVE WS-ELAPSED-KEYS TO RESTART-ELAPSED-KEYS
+007360         MOVE WS-PLAYER-ROW   TO RESTART-PLAYER-ROW
+007370         MOVE WS-PLAYER-COL   TO RESTART-PLAYER-COL
+007380         MOVE WS-MODE-CODE    TO RESTART-MODE
+007390         MOVE WS-PLAYER-COUNT TO RESTART-PLAYER-COUNT
+007400         MOVE WS-SCORE2       TO RESTART-SCORE2
+007410         MOVE WS-PLAYER2-ROW  TO RESTART-PLAYER2-ROW
+007420         MOVE WS-PLAYER2-COL  TO RESTART-PLAYER2-COL
+007430         MOVE WS-SESSION-START-TIME TO RESTART-SESSION-START
+007440         WRITE RESTART-RECORD
+007450         CLOSE RESTART-FILE
+007460     END-IF.
+007470 4100-EXIT.
+007480     EXIT.
+007490 
+007500*---------------------------------------------------------------
+007510* 4200-CLEAR-CHECKPOINT - A SESSION THAT ENDED NORMALLY SHOULD
+007520* NOT BE OFFERED AS A RESTART ON THE NEXT RUN
+007530*---------------------------------------------------------------
+007540 4200-CLEAR-CHECKPOINT.
+007550     OPEN OUTPUT RESTART-FILE.
+007560     IF WS-RESTART-STATUS EQUAL "00"
+007570         CLOSE RESTART-FILE
+007580     END-IF.
+007590 4200-EXIT.
+007600     EXIT.
+007610 
+007620*===============================================================
+007630* 6000-END-SESSION - RECORD THE JUST-FINISHED SESSION TO THE
+007640* SCORES FILE (BEST PER PLAYER) AND THE SESSIONS HISTORY FILE
+007650*===============================================================
+007660 6000-END-SESSION.
+007670     PERFORM 6100-PROMPT-INITIALS THRU 6100-EXIT.
+007680     IF WS-TWO-PLAYER-MODE
+007690         PERFORM 6150-PROMPT-INITIALS2 THRU 6150-EXIT
+007700         PERFORM 6150-PROMPT-INITIALS2 THRU 6150-EXIT
+007710             UNTIL WS-INITIALS2 NOT EQUAL WS-INITIALS
+007720     END-IF.
+007730     ACCEPT WS-CURRENT-DATE-YMD FROM DATE YYYYMMDD.
+007740     ACCEPT WS-CURRENT-TIME-HMS FROM TIME.
+007750     MOVE WS-INITIALS TO SCORE-INITIALS.
+007760     READ SCORES-FILE
+007770         INVALID KEY
+007780             PERFORM 6200-WRITE-NEW-SCORE THRU 6200-EXIT
+007790         NOT INVALID KEY
+007800             PERFORM 6300-UPDATE-BEST-SCORE THRU 6300-EXIT
+007810     END-READ.
+007820     IF WS-TWO-PLAYER-MODE
+007830         PERFORM 6600-RECORD-PLAYER2-OWN-SCORE THRU 6600-EXIT
+007840     END-IF.
+007850     PERFORM 6400-LOG-SESSION THRU 6400-EXIT.
+007860     CLOSE SCORES-FILE.
+007870     CLOSE AUDITLOG-FILE.
+007880     PERFORM 4200-CLEAR-CHECKPOINT THRU 4200-EXIT.
+007890 6000-EXIT.
+007900     EXIT.
+007910 
+007920*---------------------------------------------------------------
+007930* 6100-PROMPT-INITIALS - READ THREE CHARACTERS FROM THE CABINET
+007940* KEYPAD FOR THE PLAYER'S INITIALS
+007950*---------------------------------------------------------------
+007960 6100-PROMPT-INITIALS.
+007970     MOVE SPACES TO WS-INITIALS.
+007980     CALL "clear".
+007990     CALL "refresh".
+008000     PERFORM 6110-READ-ONE-INITIAL THRU 6110-EXIT
+008010         VARYING WS-INITIALS-IDX FROM 1 BY 1
+008020         UNTIL WS-INITIALS-IDX > 3.
+008030 6100-EXIT.
+008040     EXIT.
+008050 
+008060 6110-READ-ONE-INITIAL.
+008070     CALL "getch" RETURNING WS-INITIALS-CHAR.
+008080     MOVE FUNCTION CHAR(WS-INITIALS-CHAR + 1)
+008090         TO WS-INITIALS(WS-INITIALS-IDX:1).
+008100     CALL "addch" USING WS-INITIALS-CHAR.
+008110     CALL "refresh".
+008120 6110-EXIT.
+008130     EXIT.
+008140 
+008150*---------------------------------------------------------------
+008160* 6150-PROMPT-INITIALS2 - READ THREE CHARACTERS FOR PLAYER 2'S
+008170* INITIALS WHEN TWO-PLAYER MODE IS ACTIVE
+008180*---------------------------------------------------------------
+008190 6150-PROMPT-INITIALS2.
+008200     MOVE SPACES TO WS-INITIALS2.
+008210     CALL "clear".
+008220     CALL "refresh".
+008230     PERFORM 6160-READ-ONE-INITIAL2 THRU 6160-EXIT
+008240         VARYING WS-INITIALS-IDX FROM 1 BY 1
+008250         UNTIL WS-INITIALS-IDX > 3.
+008260 6150-EXIT.
+008270     EXIT.
+008280 
+008290 6160-READ-ONE-INITIAL2.
+008300     CALL "getch" RETURNING WS-INITIALS-CHAR.
+008310     MOVE FUNCTION CHAR(WS-INITIALS-CHAR + 1)
+008320         TO WS-INITIALS2(WS-INITIALS-IDX:1).
+008330     CALL "addch" USING WS-INITIALS-CHAR.
+008340     CALL "refresh".
+008350 6160-EXIT.
+008360     EXIT.
+008370 
+008380*---------------------------------------------------------------
+008390* 6200-WRITE-NEW-SCORE / 6300-UPDATE-BEST-SCORE - FIRST-EVER
+008400* ENTRY FOR A PLAYER VS. AN IMPROVED PERSONAL BEST
+008410*---------------------------------------------------------------
+008420 6200-WRITE-NEW-SCORE.
+008430     MOVE WS-SCORE           TO SCORE-VALUE.
+008440     MOVE WS-MODE-CODE       TO SCORE-MODE.
+008450     MOVE WS-CURRENT-DATE-YMD TO SCORE-DATE.
+008460     MOVE WS-CURRENT-TIME-HMS TO SCORE-TIME.
+008470     MOVE WS-ELAPSED-KEYS    TO SCORE-KEYSTROKES.
+008480     PERFORM 6210-SET-TWO-PLAYER-FIELDS THRU 6210-EXIT.
+008490     WRITE SCORE-RECORD.
+008500 6200-EXIT.
+008510     EXIT.
+008520 
+008530 6300-UPDATE-BEST-SCORE.
+008540     IF WS-SCORE > SCORE-VALUE
+008550         MOVE WS-SCORE            TO SCORE-VALUE
+008560         MOVE WS-MODE-CODE        TO SCORE-MODE
+008570         MOVE WS-CURRENT-DATE-YMD TO SCORE-DATE
+008580         MOVE WS-CURRENT-TIME-HMS TO SCORE-TIME
+008590         MOVE WS-ELAPSED-KEYS     TO SCORE-KEYSTROKES
+008600         PERFORM 6210-SET-TWO-PLAYER-FIELDS THRU 6210-EXIT
+008610         REWRITE SCORE-RECORD
+008620     END-IF.
+008630 6300-EXIT.
+008640     EXIT.
+008650 
+008660*---------------------------------------------------------------
+008670* 6210-SET-TWO-PLAYER-FIELDS - TAG THE SCORE RECORD WITH THE
+008680* HEAD-TO-HEAD OPPONENT'S RESULT FROM THIS SESSION, OR CLEAR
+008690* THE TAG WHEN THIS WAS A SOLO SESSION
+008700*---------------------------------------------------------------
+008710 6210-SET-TWO-PLAYER-FIELDS.
+008720     IF WS-TWO-PLAYER-MODE
+008730         MOVE 'Y'          TO SCORE-TWO-PLAYER-SW
+008740         MOVE WS-INITIALS2 TO SCORE-P2-INITIALS
+008750         MOVE WS-SCORE2    TO SCORE-P2-VALUE
+008760     ELSE
+008770         MOVE 'N'    TO SCORE-TWO-PLAYER-SW
+008780         MOVE SPACES TO SCORE-P2-INITIALS
+008790         MOVE ZERO   TO SCORE-P2-VALUE
+008800     END-IF.
+008810 6210-EXIT.
+008820     EXIT.
+008830 
+008840*---------------------------------------------------------------
+008850* 6600-RECORD-PLAYER2-OWN-SCORE - PLAYER 2 GETS ITS OWN SCORES
+008860* ENTRY TOO, SO A HEAD-TO-HEAD SESSION UPDATES BOTH PLAYERS'
+008870* PERSONAL BESTS, NOT JUST THE PLAYER WHO ENTERED INITIALS FIRST
+008880*---------------------------------------------------------------
+008890 6600-RECORD-PLAYER2-OWN-SCORE.
+008900     MOVE WS-INITIALS2 TO SCORE-INITIALS.
+008910     READ SCORES-FILE
+008920         INVALID KEY
+008930             PERFORM 6610-WRITE-NEW-P2-SCORE THRU 6610-EXIT
+008940         NOT INVALID KEY
+008950             PERFORM 6620-UPDATE-P2-BEST-SCORE THRU 6620-EXIT
+008960     END-READ.
+008970 6600-EXIT.
+008980     EXIT.
+008990 
+009000 6610-WRITE-NEW-P2-SCORE.
+009010     MOVE WS-SCORE2           TO SCORE-VALUE.
+009020     MOVE WS-MODE-CODE        TO SCORE-MODE.
+009030     MOVE WS-CURRENT-DATE-YMD TO SCORE-DATE.
+009040     MOVE WS-CURRENT-TIME-HMS TO SCORE-TIME.
+009050     MOVE WS-ELAPSED-KEYS     TO SCORE-KEYSTROKES.
+009060     MOVE 'Y'                 TO SCORE-TWO-PLAYER-SW.
+009070     MOVE WS-INITIALS         TO SCORE-P2-INITIALS.
+009080     MOVE WS-SCORE            TO SCORE-P2-VALUE.
+009090     WRITE SCORE-RECORD.
+009100 6610-EXIT.
+009110     EXIT.
+009120 
+009130 6620-UPDATE-P2-BEST-SCORE.
+009140     IF WS-SCORE2 > SCORE-VALUE
+009150         MOVE WS-SCORE2           TO SCORE-VALUE
+009160         MOVE WS-MODE-CODE        TO SCORE-MODE
+009170         MOVE WS-CURRENT-DATE-YMD TO SCORE-DATE
+009180         MOVE WS-CURRENT-TIME-HMS TO SCORE-TIME
+009190         MOVE WS-ELAPSED-KEYS     TO SCORE-KEYSTROKES
+009200         MOVE 'Y'         TO SCORE-TWO-PLAYER-SW
+009210         MOVE WS-INITIALS TO SCORE-P2-INITIALS
+009220         MOVE WS-SCORE    TO SCORE-P2-VALUE
+009230         REWRITE SCORE-RECORD
+009240     END-IF.
+009250 6620-EXIT.
+009260     EXIT.
+009270 
+009280*---------------------------------------------------------------
+009290* 6400-LOG-SESSION - APPEND THIS SESSION TO THE SESSIONS
+009300* HISTORY FILE FOR THE NIGHTLY RECONCILIATION JOB
+009310*---------------------------------------------------------------
+009320 6400-LOG-SESSION.
+009330     OPEN EXTEND SESSIONS-FILE.
+009340     IF WS-SESSIONS-STATUS NOT EQUAL "00"
+009350         OPEN OUTPUT SESSIONS-FILE
+009360     END-IF.
+009370     MOVE WS-INITIALS        TO SESSION-INITIALS.
+009380     MOVE WS-SCORE           TO SESSION-VALUE.
+009390     MOVE WS-MODE-CODE       TO SESSION-MODE.
+009400     MOVE WS-CURRENT-DATE-YMD TO SESSION-DATE.
+009410     MOVE WS-CURRENT-TIME-HMS TO SESSION-TIME.
+009420     MOVE WS-SESSION-START-TIME TO SESSION-START-TIME.
+009430     MOVE WS-ELAPSED-KEYS    TO SESSION-KEYSTROKES.
+009440     IF WS-TWO-PLAYER-MODE
+009450         MOVE 'Y'          TO SESSION-TWO-PLAYER-SW
+009460         MOVE WS-INITIALS2 TO SESSION-P2-INITIALS
+009470         MOVE WS-SCORE2    TO SESSION-P2-VALUE
+009480     ELSE
+009490         MOVE 'N'    TO SESSION-TWO-PLAYER-SW
+009500         MOVE SPACES TO SESSION-P2-INITIALS
+009510         MOVE ZERO   TO SESSION-P2-VALUE
+009520     END-IF.
+009530     WRITE SESSION-RECORD.
+009540     CLOSE SESSIONS-FILE.
+009550 6400-EXIT.
+009560     EXIT.
+009570 
+009580*===============================================================
+009590* 7000-SHOW-LEADERBOARD - TOP-10 SCREEN SHOWN BEFORE ENDWIN
+009600*===============================================================
+009610 7000-SHOW-LEADERBOARD.
+009620     PERFORM 7100-LOAD-LEADERBOARD THRU 7100-EXIT.
+009630     PERFORM 7200-SORT-LEADERBOARD THRU 7200-EXIT.
+009640     PERFORM 7300-DISPLAY-LEADERBOARD THRU 7300-EXIT.
+009650 7000-EXIT.
+009660     EXIT.
+009670 
+009680 7100-LOAD-LEADERBOARD.
+009690     MOVE ZERO TO WS-LEADER-COUNT.
+009700     MOVE 'N'  TO WS-SCORES-EOF-SW.
+009710     OPEN INPUT SCORES-FILE.
+009720     PERFORM 7110-READ-ONE-SCORE THRU 7110-EXIT
+009730         UNTIL WS-SCORES-EOF OR WS-LEADER-COUNT = 200.
+009740     CLOSE SCORES-FILE.
+009750 7100-EXIT.
+009760     EXIT.
+009770 
+009780 7110-READ-ONE-SCORE.
+009790     READ SCORES-FILE NEXT RECORD
+009800         AT END
+009810             MOVE 'Y' TO WS-SCORES-EOF-SW
+009820         NOT AT END
+009830             ADD 1 TO WS-LEADER-COUNT
+009840             MOVE SCORE-INITIALS
+009850                 TO WS-LDR-INITIALS(WS-LEADER-COUNT)
+009860             MOVE SCORE-VALUE TO WS-LDR-SCORE(WS-LEADER-COUNT)
+009870             MOVE SCORE-MODE  TO WS-LDR-MODE(WS-LEADER-COUNT)
+009880     END-READ.
+009890 7110-EXIT.
+009900     EXIT.
+009910 
+009920*---------------------------------------------------------------
+009930* 7200-SORT-LEADERBOARD - DESCENDING BUBBLE SORT OF THE WORK
+009940* TABLE BY SCORE.  THE TABLE IS CAPPED AT 200 ENTRIES SO THIS
+009950* STAYS CHEAP ON A CABINET-SIZED PLAYER ROSTER.
+009960*---------------------------------------------------------------
+009970 7200-SORT-LEADERBOARD.
+009980     IF WS-LEADER-COUNT > 1
+009990         PERFORM 7210-SORT-PASS THRU 7210-EXIT
+010000             VARYING WS-LDR-I FROM 1 BY 1
+010010             UNTIL WS-LDR-I >= WS-LEADER-COUNT
+010020     END-IF.
+010030 7200-EXIT.
+010040     EXIT.
+010050 
+010060 7210-SORT-PASS.
+010070     COMPUTE WS-LDR-LIMIT = WS-LEADER-COUNT - WS-LDR-I.
+010080     PERFORM 7220-COMPARE-SWAP THRU 7220-EXIT
+010090         VARYING WS-LDR-J FROM 1 BY 1
+010100         UNTIL WS-LDR-J > WS-LDR-LIMIT.
+010110 7210-EXIT.
+010120     EXIT.
+010130 
+010140 7220-COMPARE-SWAP.
+010150     IF WS-LDR-SCORE(WS-LDR-J) < WS-LDR-SCORE(WS-LDR-J + 1)
+010160         MOVE WS-LDR-INITIALS(WS-LDR-J)
+010170             TO WS-LDR-TEMP-INITIALS
+010180         MOVE WS-LDR-SCORE(WS-LDR-J) TO WS-LDR-TEMP-SCORE
+010190         MOVE WS-LDR-MODE(WS-LDR-J)  TO WS-LDR-TEMP-MODE
+010200         MOVE WS-LDR-INITIALS(WS-LDR-J + 1)
+010210             TO WS-LDR-INITIALS(WS-LDR-J)
+010220         MOVE WS-LDR-SCORE(WS-LDR-J + 1) TO WS-LDR-SCORE(WS-LDR-J)
+010230         MOVE WS-LDR-MODE(WS-LDR-J + 1)  TO WS-LDR-MODE(WS-LDR-J)
+010240         MOVE WS-LDR-TEMP-INITIALS
+010250             TO WS-LDR-INITIALS(WS-LDR-J + 1)
+010260         MOVE WS-LDR-TEMP-SCORE TO WS-LDR-SCORE(WS-LDR-J + 1)
+010270         MOVE WS-LDR-TEMP-MODE  TO WS-LDR-MODE(WS-LDR-J + 1)
+010280     END-IF.
+010290 7220-EXIT.
+010300     EXIT.
+010310 
+010320*---------------------------------------------------------------
+010330* 7300-DISPLAY-LEADERBOARD - PAINT UP TO 10 RANKED ROWS
+010340*---------------------------------------------------------------
+010350 7300-DISPLAY-LEADERBOARD.
+010360     CALL "clear".
+010370     PERFORM 7310-DISPLAY-ONE-ROW THRU 7310-EXIT
+010380         VARYING WS-LDR-I FROM 1 BY 1
+010390         UNTIL WS-LDR-I > WS-LEADER-COUNT OR WS-LDR-I > 10.
+010400     CALL "refresh".
+010410 7300-EXIT.
+010420     EXIT.
+010430 
+010440 7310-DISPLAY-ONE-ROW.
+010450     MOVE WS-LDR-I               TO WS-LDR-RANK-DISP.
+010460     MOVE WS-LDR-SCORE(WS-LDR-I) TO WS-LDR-SCORE-DISP.
+010470     STRING WS-LDR-RANK-DISP          DELIMITED BY SIZE
+010480            ". "                    DELIMITED BY SIZE
+010490            WS-LDR-INITIALS(WS-LDR-I) DELIMITED BY SIZE
+010500            " ... "                 DELIMITED BY SIZE
+010510            WS-LDR-SCORE-DISP         DELIMITED BY SIZE
+010520         INTO WS-LDR-LINE.
+010530     CALL "move" USING WS-LDR-I, 0.
+010540     CALL "addstr" USING WS-LDR-LINE.
+010550 7310-EXIT.
+010560     EXIT.
