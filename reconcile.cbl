@@ -0,0 +1,351 @@
+000100*-------------------------------------------------------------
+000110* SCOREBATCH
+000120* NIGHTLY RECONCILIATION OF THE SESSIONS HISTORY FILE INTO
+000130* THE CUMULATIVE PLAYER-STATISTICS MASTER FILE.
+000140*-------------------------------------------------------------
+000150 IDENTIFICATION DIVISION.
+000160 PROGRAM-ID. scorebatch.
+000170 AUTHOR. D HENDERSON.
+000180 INSTALLATION. ARCADE SYSTEMS GROUP.
+000190 DATE-WRITTEN. 2026-08-09.
+000200 DATE-COMPILED.
+000210*-------------------------------------------------------------
+000220* MODIFICATION HISTORY
+000230* DATE       INIT DESCRIPTION
+000240* 2026-08-09 DWH  ORIGINAL NIGHTLY RECONCILIATION JOB.
+000250* 2026-08-09 DWH  ALSO RECONCILE THE SECOND PLAYER OF A
+000260*                 HEAD-TO-HEAD SESSION INTO PLAYERSTATS.
+000270* 2026-08-09 DWH  RECONCILE YESTERDAY'S SESSIONS INSTEAD OF
+000280*                 TODAY'S -- THIS JOB RUNS AFTER MIDNIGHT, BY
+000290*                 WHICH TIME THE NIGHT JUST CLOSED IS ALREADY
+000300*                 "YESTERDAY" ON THE SYSTEM CLOCK.
+000310*-------------------------------------------------------------
+000320 
+000330 ENVIRONMENT DIVISION.
+000340 CONFIGURATION SECTION.
+000350 SOURCE-COMPUTER. GENERIC-CABINET.
+000360 OBJECT-COMPUTER. GENERIC-CABINET.
+000370 INPUT-OUTPUT SECTION.
+000380 FILE-CONTROL.
+000390     SELECT SESSIONS-FILE ASSIGN TO "SESSIONS"
+000400         ORGANIZATION IS LINE SEQUENTIAL
+000410         FILE STATUS IS WS-SESSIONS-STATUS.
+000420     SELECT PLAYERSTATS-FILE ASSIGN TO "PLAYERSTATS"
+000430         ORGANIZATION IS INDEXED
+000440         ACCESS MODE IS DYNAMIC
+000450         RECORD KEY IS PSTAT-INITIALS
+000460         FILE STATUS IS WS-PLAYERSTATS-STATUS.
+000470 
+000480 DATA DIVISION.
+000490 FILE SECTION.
+000500* SESSIONS-FILE - PER-SESSION HISTORY WRITTEN BY COBOLGAME.
+000510 FD  SESSIONS-FILE.
+000520     COPY SESSNREC.
+000530* PLAYERSTATS-FILE - CUMULATIVE TOTALS ACROSS ALL SESSIONS,
+000540* ONE RECORD PER PLAYER, KEYED BY INITIALS.
+000550 FD  PLAYERSTATS-FILE.
+000560     COPY PLYSTAT.
+000570 
+000580 WORKING-STORAGE SECTION.
+000590*-------------------------------------------------------------
+000600* FILE STATUS AND CONTROL FIELDS
+000610*-------------------------------------------------------------
+000620 01  WS-SESSIONS-STATUS      PIC X(02)     VALUE '00'.
+000630 01  WS-PLAYERSTATS-STATUS   PIC X(02)     VALUE '00'.
+000640 01  WS-SESSIONS-EOF-SW      PIC X(01)     VALUE 'N'.
+000650     88  WS-SESSIONS-EOF                   VALUE 'Y'.
+000660 01  WS-SESSIONS-OPEN-SW     PIC X(01)     VALUE 'N'.
+000670     88  WS-SESSIONS-OPEN                  VALUE 'Y'.
+000680 01  WS-RUN-DATE             PIC 9(08)     VALUE ZERO.
+000690 01  WS-RECONCILE-DATE       PIC 9(08)     VALUE ZERO.
+000700 01  WS-DATE-INTEGER         PIC 9(09)     USAGE COMP.
+000710*-------------------------------------------------------------
+000720* RUN TOTALS AND ANOMALY DETECTION
+000730*-------------------------------------------------------------
+000740 01  WS-SESSIONS-READ        PIC 9(07)     USAGE COMP VALUE 0.
+000750 01  WS-SESSIONS-TODAY       PIC 9(07)     USAGE COMP VALUE 0.
+000760 01  WS-FLAGGED-COUNT        PIC 9(07)     USAGE COMP VALUE 0.
+000770 01  WS-SESSION-FLAGGED-SW   PIC X(01)     VALUE 'N'.
+000780     88  WS-SESSION-FLAGGED                VALUE 'Y'.
+000790 01  WS-P2-FLAGGED-SW        PIC X(01)     VALUE 'N'.
+000800     88  WS-P2-FLAGGED                     VALUE 'Y'.
+000810 01  WS-MAX-POSSIBLE-SCORE   PIC 9(09)     USAGE COMP.
+000820 01  WS-POINTS-PER-KEY       PIC 9(03)     USAGE COMP VALUE 10.
+000830*-------------------------------------------------------------
+000840* SESSION DURATION SANITY CHECK -- A SESSION CANNOT LOG ANY
+000850* KEYSTROKES IN ZERO OR NEGATIVE ELAPSED WALL-CLOCK TIME
+000860*-------------------------------------------------------------
+000870 01  WS-TIME-CONVERT-IN      PIC 9(08).
+000880 01  WS-TIME-CONVERT-FLDS REDEFINES
+000890         WS-TIME-CONVERT-IN.
+000900     05  WS-TIME-CONVERT-HH   PIC 9(02).
+000910     05  WS-TIME-CONVERT-MM   PIC 9(02).
+000920     05  WS-TIME-CONVERT-SS   PIC 9(02).
+000930     05  WS-TIME-CONVERT-HS   PIC 9(02).
+000940 01  WS-TIME-CONVERT-OUT     PIC 9(09)     USAGE COMP.
+000950 01  WS-START-SECONDS        PIC 9(09)     USAGE COMP.
+000960 01  WS-END-SECONDS          PIC 9(09)     USAGE COMP.
+000970 01  WS-DURATION-SECONDS     PIC S9(09)    USAGE COMP.
+000980 
+000990 PROCEDURE DIVISION.
+001000*===============================================================
+001010* 0000-MAINLINE - PROGRAM ENTRY POINT
+001020*===============================================================
+001030 0000-MAINLINE.
+001040     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001050     PERFORM 2000-PROCESS-SESSIONS THRU 2000-EXIT
+001060         UNTIL WS-SESSIONS-EOF.
+001070     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+001080     STOP RUN.
+001090 
+001100*===============================================================
+001110* 1000-INITIALIZE - OPEN BOTH FILES (CREATING PLAYERSTATS ON
+001120* ITS FIRST RUN, AND TOLERATING A MISSING SESSIONS-FILE ON A
+001130* CABINET THAT HAS NOT LOGGED A SESSION YET), WORK OUT THE
+001140* CALENDAR DATE BEING RECONCILED THIS RUN, AND PRIME THE READ
+001150* OF SESSIONS-FILE
+001160*===============================================================
+001170 1000-INITIALIZE.
+001180     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+001190     COMPUTE WS-DATE-INTEGER
+001200         = FUNCTION INTEGER-OF-DATE(WS-RUN-DATE) - 1.
+001210     COMPUTE WS-RECONCILE-DATE
+001220         = FUNCTION DATE-OF-INTEGER(WS-DATE-INTEGER).
+001230     OPEN INPUT SESSIONS-FILE.
+001240     IF WS-SESSIONS-STATUS EQUAL "00"
+001250         MOVE 'Y' TO WS-SESSIONS-OPEN-SW
+001260         PERFORM 2100-READ-NEXT-SESSION THRU 2100-EXIT
+001270     ELSE
+001280         DISPLAY "SCOREBATCH - NO SESSIONS FILE FOUND, NOTHING"
+001290             " TO RECONCILE."
+001300         MOVE 'Y' TO WS-SESSIONS-EOF-SW
+001310     END-IF.
+001320     OPEN I-O PLAYERSTATS-FILE.
+001330     IF WS-PLAYERSTATS-STATUS NOT EQUAL "00"
+001340         OPEN OUTPUT PLAYERSTATS-FILE
+001350         CLOSE PLAYERSTATS-FILE
+001360         OPEN I-O PLAYERSTATS-FILE
+001370     END-IF.
+001380 1000-EXIT.
+001390     EXIT.
+001400 
+001410*===============================================================
+001420* 2000-PROCESS-SESSIONS - RECONCILE ONE SESSION RECORD FOR
+001430* WS-RECONCILE-DATE (THE CALENDAR DAY THAT JUST CLOSED, I.E.
+001440* WS-RUN-DATE MINUS ONE -- THIS JOB RUNS AFTER MIDNIGHT, SO
+001450* COMPARING AGAINST WS-RUN-DATE ITSELF WOULD MISS EVERY SESSION
+001460* FROM THE NIGHT JUST ENDED).  SESSIONS FROM OTHER DAYS WERE
+001470* ALREADY RECONCILED ON THEIR OWN NIGHT AND ARE SKIPPED HERE
+001480*===============================================================
+001490 2000-PROCESS-SESSIONS.
+001500     ADD 1 TO WS-SESSIONS-READ.
+001510     IF SESSION-DATE EQUAL WS-RECONCILE-DATE
+001520         ADD 1 TO WS-SESSIONS-TODAY
+001530         PERFORM 2200-CHECK-FOR-ANOMALY THRU 2200-EXIT
+001540         PERFORM 2300-UPDATE-PLAYER-STATS THRU 2300-EXIT
+001550         IF SESSION-IS-TWO-PLAYER
+001560             PERFORM 2400-UPDATE-PLAYER2-STATS THRU 2400-EXIT
+001570         END-IF
+001580     END-IF.
+001590     PERFORM 2100-READ-NEXT-SESSION THRU 2100-EXIT.
+001600 2000-EXIT.
+001610     EXIT.
+001620 
+001630 2100-READ-NEXT-SESSION.
+001640     READ SESSIONS-FILE
+001650         AT END
+001660             MOVE 'Y' TO WS-SESSIONS-EOF-SW
+001670     END-READ.
+001680 2100-EXIT.
+001690     EXIT.
+001700 
+001710*---------------------------------------------------------------
+001720* 2200-CHECK-FOR-ANOMALY - A SESSION CANNOT SCORE MORE THAN
+001730* WS-POINTS-PER-KEY POINTS PER LOGGED KEYSTROKE (SEE COBOLGAME
+001740* GAMELOOP), SO A SCORE ABOVE THAT BOUND, OR A NONZERO SCORE
+001750* WITH NO LOGGED KEYSTROKES, MEANS A CORRUPTED SESSION OR A
+001760* SCORING BUG RATHER THAN A LEGITIMATE RESULT.  A SESSION THAT
+001770* SHOWS ZERO OR NEGATIVE ELAPSED WALL-CLOCK TIME BUT LOGGED
+001780* KEYSTROKES IS LIKEWISE IMPOSSIBLE AND IS FLAGGED THE SAME WAY.
+001790*---------------------------------------------------------------
+001800 2200-CHECK-FOR-ANOMALY.
+001810     MOVE 'N' TO WS-SESSION-FLAGGED-SW.
+001820     MOVE 'N' TO WS-P2-FLAGGED-SW.
+001830     COMPUTE WS-MAX-POSSIBLE-SCORE
+001840         = SESSION-KEYSTROKES * WS-POINTS-PER-KEY.
+001850     IF SESSION-VALUE > WS-MAX-POSSIBLE-SCORE
+001860         MOVE 'Y' TO WS-SESSION-FLAGGED-SW
+001870     END-IF.
+001880     IF SESSION-KEYSTROKES EQUAL ZERO AND SESSION-VALUE > ZERO
+001890         MOVE 'Y' TO WS-SESSION-FLAGGED-SW
+001900     END-IF.
+001910     PERFORM 2230-CHECK-DURATION THRU 2230-EXIT.
+001920     IF SESSION-IS-TWO-PLAYER
+001930         IF SESSION-P2-VALUE > WS-MAX-POSSIBLE-SCORE
+001940             MOVE 'Y' TO WS-P2-FLAGGED-SW
+001950         END-IF
+001960         IF SESSION-KEYSTROKES = ZERO AND SESSION-P2-VALUE > ZERO
+001970             MOVE 'Y' TO WS-P2-FLAGGED-SW
+001980         END-IF
+001990     END-IF.
+002000     IF WS-SESSION-FLAGGED
+002010         ADD 1 TO WS-FLAGGED-COUNT
+002020         DISPLAY "SCOREBATCH ANOMALY - INITIALS=" SESSION-INITIALS
+002030             " SCORE=" SESSION-VALUE
+002040             " KEYS=" SESSION-KEYSTROKES
+002050             " DATE=" SESSION-DATE
+002060     END-IF.
+002070     IF WS-P2-FLAGGED
+002080         ADD 1 TO WS-FLAGGED-COUNT
+002090         DISPLAY "SCOREBATCH ANOMALY P2 - INITIALS="
+002100             SESSION-P2-INITIALS
+002110             " SCORE=" SESSION-P2-VALUE
+002120             " KEYS=" SESSION-KEYSTROKES
+002130             " DATE=" SESSION-DATE
+002140     END-IF.
+002150 2200-EXIT.
+002160     EXIT.
+002170 
+002180*---------------------------------------------------------------
+002190* 2230-CHECK-DURATION - CONVERT SESSION-START-TIME AND
+002200* SESSION-TIME TO A COUNT OF SECONDS APIECE AND FLAG A SESSION
+002210* THAT LOGGED KEYSTROKES IN ZERO OR NEGATIVE ELAPSED TIME.
+002220* (A SESSION SPANNING MIDNIGHT WILL ALSO READ AS NEGATIVE HERE
+002230* SINCE NEITHER TIME FIELD CARRIES A DATE; THIS IS RARE ENOUGH
+002240* FOR A SINGLE ARCADE SESSION THAT IT IS FLAGGED FOR OPERATOR
+002250* REVIEW RATHER THAN SPECIAL-CASED.)
+002260*---------------------------------------------------------------
+002270 2230-CHECK-DURATION.
+002280     MOVE SESSION-START-TIME TO WS-TIME-CONVERT-IN.
+002290     PERFORM 2240-TIME-TO-SECONDS THRU 2240-EXIT.
+002300     MOVE WS-TIME-CONVERT-OUT TO WS-START-SECONDS.
+002310     MOVE SESSION-TIME TO WS-TIME-CONVERT-IN.
+002320     PERFORM 2240-TIME-TO-SECONDS THRU 2240-EXIT.
+002330     MOVE WS-TIME-CONVERT-OUT TO WS-END-SECONDS.
+002340     COMPUTE WS-DURATION-SECONDS
+002350         = WS-END-SECONDS - WS-START-SECONDS.
+002360     IF WS-DURATION-SECONDS <= 0 AND SESSION-KEYSTROKES > ZERO
+002370         MOVE 'Y' TO WS-SESSION-FLAGGED-SW
+002380     END-IF.
+002390 2230-EXIT.
+002400     EXIT.
+002410 
+002420 2240-TIME-TO-SECONDS.
+002430     COMPUTE WS-TIME-CONVERT-OUT =
+002440         (WS-TIME-CONVERT-HH * 3600)
+002450         + (WS-TIME-CONVERT-MM * 60)
+002460         + WS-TIME-CONVERT-SS.
+002470 2240-EXIT.
+002480     EXIT.
+002490 
+002500*---------------------------------------------------------------
+002510* 2300-UPDATE-PLAYER-STATS - ROLL THIS SESSION INTO THE
+002520* PLAYER'S CUMULATIVE RECORD.  A FLAGGED SESSION STILL COUNTS
+002530* AS A GAME PLAYED BUT DOES NOT ADD TO THE TOTAL OR HIGH SCORE,
+002540* SO A CORRUPTED RESULT CANNOT POLLUTE THE ALL-TIME LEADERBOARD.
+002550*---------------------------------------------------------------
+002560 2300-UPDATE-PLAYER-STATS.
+002570     MOVE SESSION-INITIALS TO PSTAT-INITIALS.
+002580     READ PLAYERSTATS-FILE
+002590         INVALID KEY
+002600             PERFORM 2310-CREATE-PLAYER-STATS THRU 2310-EXIT
+002610         NOT INVALID KEY
+002620             PERFORM 2320-ACCUMULATE-PLAYER-STATS THRU 2320-EXIT
+002630     END-READ.
+002640 2300-EXIT.
+002650     EXIT.
+002660 
+002670 2310-CREATE-PLAYER-STATS.
+002680     MOVE 1           TO PSTAT-GAMES-PLAYED.
+002690     MOVE WS-RECONCILE-DATE TO PSTAT-LAST-DATE.
+002700     IF WS-SESSION-FLAGGED
+002710         MOVE ZERO TO PSTAT-TOTAL-SCORE
+002720         MOVE ZERO TO PSTAT-HIGH-SCORE
+002730         MOVE 1    TO PSTAT-FLAGGED-COUNT
+002740     ELSE
+002750         MOVE SESSION-VALUE TO PSTAT-TOTAL-SCORE
+002760         MOVE SESSION-VALUE TO PSTAT-HIGH-SCORE
+002770         MOVE ZERO TO PSTAT-FLAGGED-COUNT
+002780     END-IF.
+002790     WRITE PLAYER-STAT-RECORD.
+002800 2310-EXIT.
+002810     EXIT.
+002820 
+002830 2320-ACCUMULATE-PLAYER-STATS.
+002840     ADD 1            TO PSTAT-GAMES-PLAYED.
+002850     MOVE WS-RECONCILE-DATE TO PSTAT-LAST-DATE.
+002860     IF WS-SESSION-FLAGGED
+002870         ADD 1 TO PSTAT-FLAGGED-COUNT
+002880     ELSE
+002890         ADD SESSION-VALUE TO PSTAT-TOTAL-SCORE
+002900         IF SESSION-VALUE > PSTAT-HIGH-SCORE
+002910             MOVE SESSION-VALUE TO PSTAT-HIGH-SCORE
+002920         END-IF
+002930     END-IF.
+002940     REWRITE PLAYER-STAT-RECORD.
+002950 2320-EXIT.
+002960     EXIT.
+002970 
+002980*---------------------------------------------------------------
+002990* 2400/2410/2420 - SAME ROLL-UP AS 2300/2310/2320 BUT FOR THE
+003000* SECOND PLAYER OF A HEAD-TO-HEAD SESSION, KEYED OFF
+003010* SESSION-P2-INITIALS/SESSION-P2-VALUE INSTEAD OF THE PRIMARY
+003020* PLAYER'S FIELDS
+003030*---------------------------------------------------------------
+003040 2400-UPDATE-PLAYER2-STATS.
+003050     MOVE SESSION-P2-INITIALS TO PSTAT-INITIALS.
+003060     READ PLAYERSTATS-FILE
+003070         INVALID KEY
+003080             PERFORM 2410-CREATE-PLAYER2-STATS THRU 2410-EXIT
+003090         NOT INVALID KEY
+003100             PERFORM 2420-ACCUMULATE-PLAYER2-STATS THRU 2420-EXIT
+003110     END-READ.
+003120 2400-EXIT.
+003130     EXIT.
+003140 
+003150 2410-CREATE-PLAYER2-STATS.
+003160     MOVE 1           TO PSTAT-GAMES-PLAYED.
+003170     MOVE WS-RECONCILE-DATE TO PSTAT-LAST-DATE.
+003180     IF WS-P2-FLAGGED
+003190         MOVE ZERO TO PSTAT-TOTAL-SCORE
+003200         MOVE ZERO TO PSTAT-HIGH-SCORE
+003210         MOVE 1    TO PSTAT-FLAGGED-COUNT
+003220     ELSE
+003230         MOVE SESSION-P2-VALUE TO PSTAT-TOTAL-SCORE
+003240         MOVE SESSION-P2-VALUE TO PSTAT-HIGH-SCORE
+003250         MOVE ZERO TO PSTAT-FLAGGED-COUNT
+003260     END-IF.
+003270     WRITE PLAYER-STAT-RECORD.
+003280 2410-EXIT.
+003290     EXIT.
+003300 
+003310 2420-ACCUMULATE-PLAYER2-STATS.
+003320     ADD 1            TO PSTAT-GAMES-PLAYED.
+003330     MOVE WS-RECONCILE-DATE TO PSTAT-LAST-DATE.
+003340     IF WS-P2-FLAGGED
+003350         ADD 1 TO PSTAT-FLAGGED-COUNT
+003360     ELSE
+003370         ADD SESSION-P2-VALUE TO PSTAT-TOTAL-SCORE
+003380         IF SESSION-P2-VALUE > PSTAT-HIGH-SCORE
+003390             MOVE SESSION-P2-VALUE TO PSTAT-HIGH-SCORE
+003400         END-IF
+003410     END-IF.
+003420     REWRITE PLAYER-STAT-RECORD.
+003430 2420-EXIT.
+003440     EXIT.
+003450 
+003460*===============================================================
+003470* 9000-TERMINATE - CLOSE FILES AND REPORT RUN TOTALS
+003480*===============================================================
+003490 9000-TERMINATE.
+003500     IF WS-SESSIONS-OPEN
+003510         CLOSE SESSIONS-FILE
+003520     END-IF.
+003530     CLOSE PLAYERSTATS-FILE.
+003540     DISPLAY "SCOREBATCH RUN DATE.......: " WS-RUN-DATE.
+003550     DISPLAY "SCOREBATCH RECONCILED DATE: " WS-RECONCILE-DATE.
+003560     DISPLAY "SESSIONS READ TOTAL.......: " WS-SESSIONS-READ.
+003570     DISPLAY "SESSIONS RECONCILED TODAY.: " WS-SESSIONS-TODAY.
+003580     DISPLAY "ANOMALIES FLAGGED.........: " WS-FLAGGED-COUNT.
+003590 9000-EXIT.
+003600     EXIT.
