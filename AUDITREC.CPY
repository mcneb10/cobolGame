@@ -0,0 +1,6 @@
+      *---------------------------------------------------------*
+      *  AUDITREC.CPY
+      *  ONE LINE-SEQUENTIAL RECORD PER GAMELOOP ITERATION, SO A
+      *  SESSION CAN BE REPLAYED OR DIAGNOSED AFTER THE FACT.
+      *---------------------------------------------------------*
+       01  AUDIT-RECORD                PIC X(50).
