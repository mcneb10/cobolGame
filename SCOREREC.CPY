@@ -0,0 +1,21 @@
+      *---------------------------------------------------------*
+      *  SCOREREC.CPY
+      *  RECORD LAYOUT FOR THE SCORES INDEXED FILE.  ONE RECORD
+      *  IS KEPT PER PLAYER, KEYED BY INITIALS, HOLDING THAT
+      *  PLAYER'S BEST SESSION RESULT TO DATE.
+      *---------------------------------------------------------*
+       01  SCORE-RECORD.
+           05  SCORE-INITIALS          PIC X(03).
+           05  SCORE-VALUE             PIC 9(07).
+           05  SCORE-MODE              PIC X(01).
+               88  SCORE-MODE-EASY     VALUE 'E'.
+               88  SCORE-MODE-NORMAL   VALUE 'N'.
+               88  SCORE-MODE-HARD     VALUE 'H'.
+           05  SCORE-DATE              PIC 9(08).
+           05  SCORE-TIME              PIC 9(08).
+           05  SCORE-KEYSTROKES        PIC 9(09).
+           05  SCORE-TWO-PLAYER-SW     PIC X(01).
+               88  SCORE-IS-TWO-PLAYER VALUE 'Y'.
+           05  SCORE-P2-INITIALS       PIC X(03).
+           05  SCORE-P2-VALUE          PIC 9(07).
+           05  FILLER                  PIC X(10).
