@@ -0,0 +1,23 @@
+      *---------------------------------------------------------*
+      *  SESSNREC.CPY
+      *  RECORD LAYOUT FOR THE SESSIONS HISTORY FILE.  ONE
+      *  RECORD IS APPENDED PER COMPLETED SESSION (WHETHER OR
+      *  NOT IT BEAT THE PLAYER'S PERSONAL BEST), SO THE NIGHTLY
+      *  RECONCILIATION JOB HAS EVERY SESSION TO WORK FROM, NOT
+      *  JUST THE BEST-PER-PLAYER ROW KEPT ON SCOREREC.
+      *---------------------------------------------------------*
+       01  SESSION-RECORD.
+           05  SESSION-INITIALS        PIC X(03).
+           05  SESSION-VALUE           PIC 9(07).
+           05  SESSION-MODE            PIC X(01).
+               88  SESSION-MODE-EASY   VALUE 'E'.
+               88  SESSION-MODE-NORMAL VALUE 'N'.
+               88  SESSION-MODE-HARD   VALUE 'H'.
+           05  SESSION-DATE            PIC 9(08).
+           05  SESSION-TIME            PIC 9(08).
+           05  SESSION-KEYSTROKES      PIC 9(09).
+           05  SESSION-TWO-PLAYER-SW   PIC X(01).
+               88  SESSION-IS-TWO-PLAYER VALUE 'Y'.
+           05  SESSION-P2-INITIALS     PIC X(03).
+           05  SESSION-P2-VALUE        PIC 9(07).
+           05  SESSION-START-TIME      PIC 9(08).
